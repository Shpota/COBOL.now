@@ -0,0 +1,56 @@
+//COBOLSNP JOB (ACCTNO),'NIGHTLY SNAPSHOT',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH SNAPSHOT OF THE "COBOL NOW!" PAGE.
+//*
+//* PROGRAM-ID COBOL IS ORDINARILY INVOKED ONCE PER WEB HIT AS A
+//* CGI PROGRAM. SINCE THE PAGE IS STATIC UNLESS A QUERY STRING
+//* IS PRESENT (?NAME=, ?FORMAT=JSON, ...), THIS JOB RUNS IT ONCE
+//* A NIGHT AND CAPTURES THE RENDERED HTML TO A DATASET THAT THE
+//* WEB SERVER CAN SERVE DIRECTLY. THE WEB SERVER SHOULD ONLY
+//* FALL BACK TO LIVE CGI WHEN QUERY PARAMETERS ARE PRESENT ON
+//* THE REQUEST; PLAIN HITS TO / ARE SERVED FROM THE SNAPSHOT
+//* DATASET BELOW WITH NO COBOL RUNTIME INVOCATION AT ALL.
+//*
+//* RUN_MODE=BATCH IS PASSED VIA STDENV SO PROGRAM-ID COBOL KNOWS
+//* TO WRITE/HONOR THE RESTART CHECKPOINT RECORD (CHECKPT.DAT)
+//* INSTEAD OF ALWAYS RUNNING EVERY STEP, SO A RERUN AFTER AN
+//* ABEND DOES NOT RE-INCREMENT THE HIT COUNTER OR DOUBLE-APPEND
+//* THE AUDIT LOG FOR THIS SAME NIGHTLY RUN.
+//*
+//* PROGRAM-ID COBOL WRITES ITS RENDERED PAGE WITH UNQUALIFIED
+//* DISPLAY STATEMENTS, WHICH THIS SHOP'S COBOL RUNTIME BINDS TO
+//* DDNAME SYSOUT (NOT SYSPRINT, WHICH IS RESERVED FOR COMPILER/
+//* RUNTIME DIAGNOSTICS). SYSOUT IS THEREFORE ALLOCATED BELOW TO
+//* THE STATIC SNAPSHOT DATASET RATHER THAN TO THE SPOOL, SO THE
+//* DISPLAY OUTPUT OF THIS RUN BECOMES THE PAGE THE WEB SERVER
+//* SERVES, INSTEAD OF GOING SOMEWHERE NO ONE READS.
+//*
+//* THE SNAPSHOT DATASET IS SCRATCHED AHEAD OF THE RUN (DELSTEP)
+//* AND REALLOCATED FRESH (DISP=NEW) IN SNAPSTEP, SO EACH NIGHT'S
+//* PAGE REPLACES THE PREVIOUS ONE OUTRIGHT INSTEAD OF APPENDING
+//* TO IT. DISP=MOD WOULD LEAVE A GROWING FILE OF EVERY PAGE EVER
+//* RENDERED, AND WOULD LET A CHECKPOINT-DRIVEN RESTART APPEND A
+//* SECOND COMPLETE PAGE AFTER AN ABEND'S PARTIAL ONE.
+//*--------------------------------------------------------------*
+//DELSTEP  EXEC PGM=IEFBR14
+//DD1      DD DSN=APPL.WEB.STATIC.COBOLPAGE,
+//            DISP=(MOD,DELETE,DELETE),
+//            SPACE=(TRK,(1)),
+//            UNIT=SYSDA
+//SNAPSTEP EXEC PGM=COBOL,REGION=0M
+//STEPLIB  DD DSN=APPL.COBOL.LOADLIB,DISP=SHR
+//STDENV   DD *
+RUN_MODE=BATCH
+//COUNTER  DD DSN=APPL.COBOL.COUNTER,DISP=SHR
+//COBOLLOG DD DSN=APPL.COBOL.AUDITLOG,DISP=MOD
+//CONFIG   DD DSN=APPL.COBOL.CONFIG,DISP=SHR
+//FACTS    DD DSN=APPL.COBOL.FACTS,DISP=SHR
+//CHECKPT  DD DSN=APPL.COBOL.CHECKPT,DISP=SHR
+//SYSOUT   DD DSN=APPL.WEB.STATIC.COBOLPAGE,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//
