@@ -0,0 +1,7 @@
+      *> Page-content configuration record - lets the banner text and
+      *> colors be changed by editing CONFIG.DAT, no recompile needed.
+       01  CONFG-RECORD.
+           05  CONFG-TITLE                PIC X(40).
+           05  CONFG-BG-COLOR             PIC X(20).
+           05  CONFG-HL-COLOR             PIC X(20).
+           05  CONFG-DEFAULT-NAME         PIC X(30).
