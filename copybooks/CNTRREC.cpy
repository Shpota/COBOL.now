@@ -0,0 +1,7 @@
+      *> Hit-counter record - a single relative-record-1 row holding
+      *> the running visitor count. ORGANIZATION IS RELATIVE (not
+      *> INDEXED) because this runtime's indexed file handler is
+      *> disabled; the relative record number, not a key field, is
+      *> what addresses the one row this file will ever hold.
+       01  CNTR-RECORD.
+           05  CNTR-COUNT                 PIC 9(9) COMP.
