@@ -0,0 +1,7 @@
+      *> Batch restart checkpoint - one flag per major step of the
+      *> nightly snapshot job, so a rerun after an abend can skip
+      *> steps already completed instead of redoing them.
+       01  CHKP-RECORD.
+           05  CHKP-COUNTER-DONE          PIC X VALUE "N".
+           05  CHKP-LOG-DONE              PIC X VALUE "N".
+           05  CHKP-SNAPSHOT-DONE         PIC X VALUE "N".
