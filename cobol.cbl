@@ -2,24 +2,691 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNTER-FILE ASSIGN TO "COUNTER.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-REL-KEY
+               FILE STATUS IS WS-COUNTER-STATUS.
+           SELECT LOG-FILE ASSIGN TO "COBOLLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT CONFIG-FILE ASSIGN TO "CONFIG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+           SELECT FACTS-FILE ASSIGN TO "FACTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FACTS-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPT-STATUS.
+
        DATA DIVISION.
+          FILE SECTION.
+          FD COUNTER-FILE.
+             COPY CNTRREC.
+
+          FD LOG-FILE.
+          01 LOG-RECORD PIC X(133).
+
+          FD CONFIG-FILE.
+             COPY CONFGREC.
+
+          FD FACTS-FILE.
+          01 FACTS-RECORD PIC X(100).
+
+          FD CHECKPOINT-FILE.
+             COPY CHKPREC.
+
           WORKING-STORAGE SECTION.
           01 newline PIC x VALUE x'0a'.
 
+          01 WS-ENV-NAME PIC X(32).
+          01 WS-QUERY-STRING PIC X(256) VALUE SPACES.
+
+          01 WS-GREETING-NAME PIC X(60) VALUE "COBOL".
+
+          01 WS-PARSE-VARS.
+             05 WS-QS-LEN PIC 9(4) VALUE 0.
+             05 WS-QS-POINTER PIC 9(4) VALUE 1.
+             05 WS-VALUE-LEN PIC 9(4) VALUE 0.
+             05 WS-ACCEPT-LEN PIC 9(4) VALUE 0.
+          01 WS-CURRENT-PARAM PIC X(80) VALUE SPACES.
+
+          01 WS-HEX-DIGITS PIC X(16) VALUE "0123456789ABCDEF".
+          01 WS-DECODE-VARS.
+             05 WS-RAW-VALUE PIC X(80) VALUE SPACES.
+             05 WS-DEC-PTR PIC 9(4) VALUE 1.
+             05 WS-DEC-IDX PIC 9(4) VALUE 0.
+             05 WS-DEC-CHAR PIC X VALUE SPACE.
+             05 WS-HEX-HI PIC X VALUE SPACE.
+             05 WS-HEX-LO PIC X VALUE SPACE.
+             05 WS-HEX-HI-VAL PIC 9(4) VALUE 0.
+             05 WS-HEX-LO-VAL PIC 9(4) VALUE 0.
+             05 WS-HEX-IDX PIC 9(4) VALUE 0.
+             05 WS-BYTE-VAL PIC 9(4) VALUE 0.
+
+          01 WS-HTTP-ACCEPT PIC X(100) VALUE SPACES.
+          01 WS-OUTPUT-FORMAT PIC X(4) VALUE "HTML".
+             88 FORMAT-IS-JSON VALUE "JSON".
+
+          01 WS-GREETING-HTML PIC X(360) VALUE SPACES.
+          01 WS-GREETING-JSON PIC X(360) VALUE SPACES.
+          01 WS-ESCAPE-VARS.
+             05 WS-ESC-SRC-LEN PIC 9(4) VALUE 0.
+             05 WS-ESC-IDX PIC 9(4) VALUE 0.
+             05 WS-ESC-PTR PIC 9(4) VALUE 0.
+             05 WS-ESC-CHAR PIC X VALUE SPACE.
+             05 WS-ESC-BYTE-VAL PIC 9(4) VALUE 0.
+             05 WS-ESC-HI-NIBBLE PIC 9(4) VALUE 0.
+             05 WS-ESC-LO-NIBBLE PIC 9(4) VALUE 0.
+             05 WS-ESC-HEX2 PIC XX VALUE SPACES.
+
+          01 WS-COUNTER-STATUS PIC XX VALUE SPACES.
+          01 WS-REL-KEY PIC 9(4) VALUE 1.
+          01 WS-VISITOR-COUNT-DISP PIC ZZZZZZZZ9.
+
+          01 WS-LOG-STATUS PIC XX VALUE SPACES.
+          01 WS-REMOTE-ADDR PIC X(40) VALUE SPACES.
+          01 WS-REMOTE-HOST PIC X(60) VALUE SPACES.
+          01 WS-TIMESTAMP PIC X(21) VALUE SPACES.
+
+          01 WS-CONFIG-STATUS PIC XX VALUE SPACES.
+
+          01 WS-ERROR-FLAG PIC X VALUE "N".
+             88 ERROR-OCCURRED VALUE "Y".
+          01 WS-ERROR-MESSAGE PIC X(80) VALUE SPACES.
+
+          01 WS-FACTS-STATUS PIC XX VALUE SPACES.
+          01 WS-TRIVIA-FACT PIC X(100) VALUE SPACES.
+          01 WS-FACT-COUNT PIC 9(4) VALUE 0.
+          01 WS-FACT-INDEX PIC 9(4) VALUE 0.
+          01 WS-FACT-LOOP PIC 9(4) VALUE 0.
+          01 WS-TIME-OF-DAY PIC 9(8) VALUE 0.
+
+          01 WS-HTML-LINE-COUNT PIC 9(4) VALUE 17.
+          01 WS-HTML-IDX PIC 9(4) VALUE 0.
+          01 WS-HTML-TABLE.
+             05 WS-HTML-LINE PIC X(450) OCCURS 17 TIMES.
+          01 WS-HTML-OUTPUT PIC X(8000) VALUE SPACES.
+          01 WS-HTML-OUT-PTR PIC 9(5) VALUE 1.
+
+          01 WS-CHECKPT-STATUS PIC XX VALUE SPACES.
+          01 WS-RUN-MODE PIC X(8) VALUE SPACES.
+             88 BATCH-MODE VALUE "BATCH".
+          01 WS-CHKP-COUNTER-DONE PIC X VALUE "N".
+          01 WS-CHKP-LOG-DONE PIC X VALUE "N".
+          01 WS-CHKP-SNAPSHOT-DONE PIC X VALUE "N".
+
        PROCEDURE DIVISION.
-       DISPLAY "Content-Type: text/html" newline.
-       DISPLAY "<!DOCTYPE html> <head><title>COBOL NOW!</title>".
-       DISPLAY "<style> body {background-color: aliceblue;}".
-       DISPLAY "div {margin-left: 10%;font-size: 700%; bottom: 50%;".
-       DISPLAY "position: absolute;}  .cobol { font-weight: bold; }".
-       DISPLAY ".now {font-style: italic;display: inline-block;".
-       DISPLAY "text-decoration:none;padding:4px 10px;".
-       DISPLAY "border-radius:3px;transform: skewX(-10deg);".
-       DISPLAY "-o-transform: skewX(-10deg);".
-       DISPLAY "-moz-transform: skewX(-10deg);".
-       DISPLAY "-webkit-transform: skewX(-10deg);".
-       DISPLAY "background-color:yellow;}".
-       DISPLAY '</style></head><body><div><span class="cobol">COBOL'.
-       DISPLAY '</span> <span class="now">NOW!'.
-       DISPLAY '</span></div></body></html>'.
-       STOP RUN.
+       0000-MAIN-LOGIC.
+           MOVE "N" TO WS-ERROR-FLAG.
+           PERFORM 1000-LOAD-CONFIG.
+           PERFORM 1050-CHECK-RUN-MODE.
+           PERFORM 2000-PARSE-QUERY-STRING.
+           IF NOT ERROR-OCCURRED
+               IF NOT (BATCH-MODE AND WS-CHKP-COUNTER-DONE = "Y")
+                   PERFORM 3000-UPDATE-HIT-COUNTER
+                   IF BATCH-MODE AND NOT ERROR-OCCURRED
+                       MOVE "Y" TO WS-CHKP-COUNTER-DONE
+                       PERFORM 1099-REWRITE-CHECKPOINT
+                   END-IF
+               ELSE
+                   PERFORM 3050-READ-HIT-COUNTER
+               END-IF
+           END-IF.
+           IF NOT ERROR-OCCURRED
+               IF NOT (BATCH-MODE AND WS-CHKP-LOG-DONE = "Y")
+                   PERFORM 4000-WRITE-AUDIT-LOG
+                   IF BATCH-MODE AND NOT ERROR-OCCURRED
+                       MOVE "Y" TO WS-CHKP-LOG-DONE
+                       PERFORM 1099-REWRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-IF.
+           IF NOT ERROR-OCCURRED
+               PERFORM 7000-PICK-TRIVIA-FACT
+               PERFORM 2060-ESCAPE-FOR-HTML
+               PERFORM 2070-ESCAPE-FOR-JSON
+           END-IF.
+           IF ERROR-OCCURRED OR NOT (BATCH-MODE
+                   AND WS-CHKP-SNAPSHOT-DONE = "Y")
+               PERFORM 9000-RENDER-PAGE
+               IF BATCH-MODE AND NOT ERROR-OCCURRED
+                   MOVE "Y" TO WS-CHKP-SNAPSHOT-DONE
+                   PERFORM 1099-REWRITE-CHECKPOINT
+               END-IF
+           END-IF.
+           STOP RUN.
+
+       1000-LOAD-CONFIG.
+           MOVE "COBOL NOW!" TO CONFG-TITLE.
+           MOVE "aliceblue" TO CONFG-BG-COLOR.
+           MOVE "yellow" TO CONFG-HL-COLOR.
+           MOVE "COBOL" TO CONFG-DEFAULT-NAME.
+           OPEN INPUT CONFIG-FILE.
+           IF WS-CONFIG-STATUS = "00"
+               READ CONFIG-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE CONFIG-FILE
+           END-IF.
+           MOVE CONFG-DEFAULT-NAME TO WS-GREETING-NAME.
+
+       1050-CHECK-RUN-MODE.
+           MOVE "RUN_MODE" TO WS-ENV-NAME.
+           MOVE SPACES TO WS-RUN-MODE.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME.
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT-VALUE.
+           IF BATCH-MODE
+               PERFORM 1060-LOAD-CHECKPOINT
+           END-IF.
+
+       1060-LOAD-CHECKPOINT.
+           MOVE "N" TO WS-CHKP-COUNTER-DONE.
+           MOVE "N" TO WS-CHKP-LOG-DONE.
+           MOVE "N" TO WS-CHKP-SNAPSHOT-DONE.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CHECKPT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF WS-CHECKPT-STATUS NOT = "00"
+                   MOVE "Unable to create the restart checkpoint file."
+                       TO WS-ERROR-MESSAGE
+                   PERFORM 9900-SET-ERROR-FLAG
+                   EXIT PARAGRAPH
+               END-IF
+               WRITE CHKP-RECORD
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+           IF WS-CHECKPT-STATUS NOT = "00"
+               MOVE "Unable to open the restart checkpoint file."
+                   TO WS-ERROR-MESSAGE
+               PERFORM 9900-SET-ERROR-FLAG
+               EXIT PARAGRAPH
+           END-IF.
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+           END-READ.
+           MOVE CHKP-COUNTER-DONE TO WS-CHKP-COUNTER-DONE.
+           MOVE CHKP-LOG-DONE TO WS-CHKP-LOG-DONE.
+           MOVE CHKP-SNAPSHOT-DONE TO WS-CHKP-SNAPSHOT-DONE.
+           IF WS-CHKP-COUNTER-DONE = "Y"
+                   AND WS-CHKP-LOG-DONE = "Y"
+                   AND WS-CHKP-SNAPSHOT-DONE = "Y"
+               MOVE "N" TO WS-CHKP-COUNTER-DONE
+               MOVE "N" TO WS-CHKP-LOG-DONE
+               MOVE "N" TO WS-CHKP-SNAPSHOT-DONE
+               MOVE "N" TO CHKP-COUNTER-DONE
+               MOVE "N" TO CHKP-LOG-DONE
+               MOVE "N" TO CHKP-SNAPSHOT-DONE
+               REWRITE CHKP-RECORD
+               IF WS-CHECKPT-STATUS NOT = "00"
+                   MOVE "Unable to reset the restart checkpoint file."
+                       TO WS-ERROR-MESSAGE
+                   PERFORM 9900-SET-ERROR-FLAG
+               END-IF
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       1099-REWRITE-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CHECKPT-STATUS NOT = "00"
+               MOVE "Unable to open the restart checkpoint file."
+                   TO WS-ERROR-MESSAGE
+               PERFORM 9900-SET-ERROR-FLAG
+               EXIT PARAGRAPH
+           END-IF.
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+           END-READ.
+           MOVE WS-CHKP-COUNTER-DONE TO CHKP-COUNTER-DONE.
+           MOVE WS-CHKP-LOG-DONE TO CHKP-LOG-DONE.
+           MOVE WS-CHKP-SNAPSHOT-DONE TO CHKP-SNAPSHOT-DONE.
+           REWRITE CHKP-RECORD.
+           IF WS-CHECKPT-STATUS NOT = "00"
+               MOVE "Unable to write the restart checkpoint file."
+                   TO WS-ERROR-MESSAGE
+               PERFORM 9900-SET-ERROR-FLAG
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       2000-PARSE-QUERY-STRING.
+           MOVE "QUERY_STRING" TO WS-ENV-NAME.
+           MOVE SPACES TO WS-QUERY-STRING.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME.
+           ACCEPT WS-QUERY-STRING FROM ENVIRONMENT-VALUE.
+           MOVE "HTTP_ACCEPT" TO WS-ENV-NAME.
+           MOVE SPACES TO WS-HTTP-ACCEPT.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME.
+           ACCEPT WS-HTTP-ACCEPT FROM ENVIRONMENT-VALUE.
+           MOVE 0 TO WS-ACCEPT-LEN.
+           INSPECT WS-HTTP-ACCEPT TALLYING WS-ACCEPT-LEN
+                   FOR ALL "application/json".
+           IF WS-ACCEPT-LEN > 0
+               MOVE "JSON" TO WS-OUTPUT-FORMAT
+           END-IF.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-QUERY-STRING))
+               TO WS-QS-LEN.
+           IF WS-QS-LEN = 0
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE 1 TO WS-QS-POINTER.
+           PERFORM UNTIL WS-QS-POINTER > WS-QS-LEN
+               MOVE SPACES TO WS-CURRENT-PARAM
+               UNSTRING WS-QUERY-STRING (1:WS-QS-LEN) DELIMITED BY "&"
+                   INTO WS-CURRENT-PARAM
+                   WITH POINTER WS-QS-POINTER
+               END-UNSTRING
+               PERFORM 2050-PROCESS-PARAM
+           END-PERFORM.
+
+       2050-PROCESS-PARAM.
+           IF WS-CURRENT-PARAM(1:5) = "name="
+               MOVE SPACES TO WS-RAW-VALUE
+               MOVE WS-CURRENT-PARAM(6:) TO WS-RAW-VALUE
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-RAW-VALUE))
+                   TO WS-VALUE-LEN
+               IF WS-VALUE-LEN = 0
+                   MOVE CONFG-DEFAULT-NAME TO WS-GREETING-NAME
+               ELSE
+                   PERFORM 2055-DECODE-PARAM-VALUE
+               END-IF
+           END-IF.
+           IF WS-CURRENT-PARAM(1:7) = "format="
+               IF WS-CURRENT-PARAM(8:4) = "json"
+                   MOVE "JSON" TO WS-OUTPUT-FORMAT
+               END-IF
+           END-IF.
+
+       2055-DECODE-PARAM-VALUE.
+           MOVE SPACES TO WS-GREETING-NAME.
+           MOVE 1 TO WS-DEC-PTR.
+           PERFORM VARYING WS-DEC-IDX FROM 1 BY 1
+                   UNTIL WS-DEC-IDX > WS-VALUE-LEN
+               MOVE WS-RAW-VALUE(WS-DEC-IDX:1) TO WS-DEC-CHAR
+               EVALUATE TRUE
+                   WHEN WS-DEC-CHAR = "+"
+                       STRING " " DELIMITED BY SIZE
+                           INTO WS-GREETING-NAME
+                           WITH POINTER WS-DEC-PTR
+                       END-STRING
+                   WHEN WS-DEC-CHAR = "%"
+                           AND WS-DEC-IDX + 2 <= WS-VALUE-LEN
+                       MOVE WS-RAW-VALUE(WS-DEC-IDX + 1:1)
+                           TO WS-HEX-HI
+                       MOVE WS-RAW-VALUE(WS-DEC-IDX + 2:1)
+                           TO WS-HEX-LO
+                       MOVE 0 TO WS-HEX-HI-VAL
+                       MOVE 0 TO WS-HEX-LO-VAL
+                       PERFORM VARYING WS-HEX-IDX FROM 1 BY 1
+                               UNTIL WS-HEX-IDX > 16
+                           IF WS-HEX-DIGITS(WS-HEX-IDX:1) = WS-HEX-HI
+                               MOVE WS-HEX-IDX TO WS-HEX-HI-VAL
+                           END-IF
+                           IF WS-HEX-DIGITS(WS-HEX-IDX:1) = WS-HEX-LO
+                               MOVE WS-HEX-IDX TO WS-HEX-LO-VAL
+                           END-IF
+                       END-PERFORM
+                       IF WS-HEX-HI-VAL = 0 OR WS-HEX-LO-VAL = 0
+                           STRING WS-DEC-CHAR DELIMITED BY SIZE
+                               INTO WS-GREETING-NAME
+                               WITH POINTER WS-DEC-PTR
+                           END-STRING
+                       ELSE
+                           COMPUTE WS-BYTE-VAL =
+                               (WS-HEX-HI-VAL - 1) * 16
+                                   + (WS-HEX-LO-VAL - 1)
+                           STRING FUNCTION CHAR(WS-BYTE-VAL + 1)
+                               DELIMITED BY SIZE
+                               INTO WS-GREETING-NAME
+                               WITH POINTER WS-DEC-PTR
+                           END-STRING
+                           ADD 2 TO WS-DEC-IDX
+                       END-IF
+                   WHEN OTHER
+                       STRING WS-DEC-CHAR DELIMITED BY SIZE
+                           INTO WS-GREETING-NAME
+                           WITH POINTER WS-DEC-PTR
+                       END-STRING
+               END-EVALUATE
+           END-PERFORM.
+
+       2060-ESCAPE-FOR-HTML.
+           MOVE SPACES TO WS-GREETING-HTML.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-GREETING-NAME))
+               TO WS-ESC-SRC-LEN.
+           IF WS-ESC-SRC-LEN = 0
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE 1 TO WS-ESC-PTR.
+           PERFORM VARYING WS-ESC-IDX FROM 1 BY 1
+                   UNTIL WS-ESC-IDX > WS-ESC-SRC-LEN
+               MOVE WS-GREETING-NAME(WS-ESC-IDX:1) TO WS-ESC-CHAR
+               EVALUATE WS-ESC-CHAR
+                   WHEN "<"
+                       STRING "&lt;" DELIMITED BY SIZE
+                           INTO WS-GREETING-HTML
+                           WITH POINTER WS-ESC-PTR
+                       END-STRING
+                   WHEN ">"
+                       STRING "&gt;" DELIMITED BY SIZE
+                           INTO WS-GREETING-HTML
+                           WITH POINTER WS-ESC-PTR
+                       END-STRING
+                   WHEN "&"
+                       STRING "&amp;" DELIMITED BY SIZE
+                           INTO WS-GREETING-HTML
+                           WITH POINTER WS-ESC-PTR
+                       END-STRING
+                   WHEN '"'
+                       STRING "&quot;" DELIMITED BY SIZE
+                           INTO WS-GREETING-HTML
+                           WITH POINTER WS-ESC-PTR
+                       END-STRING
+                   WHEN OTHER
+                       STRING WS-ESC-CHAR DELIMITED BY SIZE
+                           INTO WS-GREETING-HTML
+                           WITH POINTER WS-ESC-PTR
+                       END-STRING
+               END-EVALUATE
+           END-PERFORM.
+
+       2070-ESCAPE-FOR-JSON.
+           MOVE SPACES TO WS-GREETING-JSON.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-GREETING-NAME))
+               TO WS-ESC-SRC-LEN.
+           IF WS-ESC-SRC-LEN = 0
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE 1 TO WS-ESC-PTR.
+           PERFORM VARYING WS-ESC-IDX FROM 1 BY 1
+                   UNTIL WS-ESC-IDX > WS-ESC-SRC-LEN
+               MOVE WS-GREETING-NAME(WS-ESC-IDX:1) TO WS-ESC-CHAR
+               MOVE FUNCTION ORD(WS-ESC-CHAR) TO WS-ESC-BYTE-VAL
+               SUBTRACT 1 FROM WS-ESC-BYTE-VAL
+               EVALUATE TRUE
+                   WHEN WS-ESC-CHAR = '"'
+                       STRING '\"' DELIMITED BY SIZE
+                           INTO WS-GREETING-JSON
+                           WITH POINTER WS-ESC-PTR
+                       END-STRING
+                   WHEN WS-ESC-CHAR = "\"
+                       STRING "\\" DELIMITED BY SIZE
+                           INTO WS-GREETING-JSON
+                           WITH POINTER WS-ESC-PTR
+                       END-STRING
+                   WHEN WS-ESC-CHAR = X'0A'
+                       STRING "\n" DELIMITED BY SIZE
+                           INTO WS-GREETING-JSON
+                           WITH POINTER WS-ESC-PTR
+                       END-STRING
+                   WHEN WS-ESC-CHAR = X'0D'
+                       STRING "\r" DELIMITED BY SIZE
+                           INTO WS-GREETING-JSON
+                           WITH POINTER WS-ESC-PTR
+                       END-STRING
+                   WHEN WS-ESC-CHAR = X'09'
+                       STRING "\t" DELIMITED BY SIZE
+                           INTO WS-GREETING-JSON
+                           WITH POINTER WS-ESC-PTR
+                       END-STRING
+                   WHEN WS-ESC-BYTE-VAL < 32
+                       DIVIDE WS-ESC-BYTE-VAL BY 16 GIVING
+                           WS-ESC-HI-NIBBLE
+                           REMAINDER WS-ESC-LO-NIBBLE
+                       MOVE WS-HEX-DIGITS(WS-ESC-HI-NIBBLE + 1:1)
+                           TO WS-ESC-HEX2(1:1)
+                       MOVE WS-HEX-DIGITS(WS-ESC-LO-NIBBLE + 1:1)
+                           TO WS-ESC-HEX2(2:1)
+                       STRING "\u00" DELIMITED BY SIZE
+                           WS-ESC-HEX2 DELIMITED BY SIZE
+                           INTO WS-GREETING-JSON
+                           WITH POINTER WS-ESC-PTR
+                       END-STRING
+                   WHEN OTHER
+                       STRING WS-ESC-CHAR DELIMITED BY SIZE
+                           INTO WS-GREETING-JSON
+                           WITH POINTER WS-ESC-PTR
+                       END-STRING
+               END-EVALUATE
+           END-PERFORM.
+
+       3000-UPDATE-HIT-COUNTER.
+           OPEN I-O COUNTER-FILE.
+           IF WS-COUNTER-STATUS = "35"
+               OPEN OUTPUT COUNTER-FILE
+               IF WS-COUNTER-STATUS NOT = "00"
+                   MOVE "Unable to create the visitor counter file."
+                       TO WS-ERROR-MESSAGE
+                   PERFORM 9900-SET-ERROR-FLAG
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE 0 TO CNTR-COUNT
+               WRITE CNTR-RECORD
+               CLOSE COUNTER-FILE
+               OPEN I-O COUNTER-FILE
+           END-IF.
+           IF WS-COUNTER-STATUS NOT = "00"
+               MOVE "Unable to open the visitor counter file."
+                   TO WS-ERROR-MESSAGE
+               PERFORM 9900-SET-ERROR-FLAG
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE 1 TO WS-REL-KEY.
+           READ COUNTER-FILE
+               INVALID KEY
+                   MOVE 0 TO CNTR-COUNT
+           END-READ.
+           ADD 1 TO CNTR-COUNT.
+           REWRITE CNTR-RECORD
+               INVALID KEY
+                   WRITE CNTR-RECORD
+           END-REWRITE.
+           IF WS-COUNTER-STATUS NOT = "00"
+               MOVE "Unable to update the visitor counter file."
+                   TO WS-ERROR-MESSAGE
+               PERFORM 9900-SET-ERROR-FLAG
+               CLOSE COUNTER-FILE
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE CNTR-COUNT TO WS-VISITOR-COUNT-DISP.
+           CLOSE COUNTER-FILE.
+
+       3050-READ-HIT-COUNTER.
+           OPEN INPUT COUNTER-FILE.
+           IF WS-COUNTER-STATUS NOT = "00"
+               MOVE "Unable to open the visitor counter file."
+                   TO WS-ERROR-MESSAGE
+               PERFORM 9900-SET-ERROR-FLAG
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE 1 TO WS-REL-KEY.
+           READ COUNTER-FILE
+               INVALID KEY
+                   MOVE 0 TO CNTR-COUNT
+           END-READ.
+           MOVE CNTR-COUNT TO WS-VISITOR-COUNT-DISP.
+           CLOSE COUNTER-FILE.
+
+       4000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO LOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE "REMOTE_ADDR" TO WS-ENV-NAME.
+           MOVE SPACES TO WS-REMOTE-ADDR.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME.
+           ACCEPT WS-REMOTE-ADDR FROM ENVIRONMENT-VALUE.
+           MOVE "REMOTE_HOST" TO WS-ENV-NAME.
+           MOVE SPACES TO WS-REMOTE-HOST.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME.
+           ACCEPT WS-REMOTE-HOST FROM ENVIRONMENT-VALUE.
+           OPEN EXTEND LOG-FILE.
+           IF WS-LOG-STATUS NOT = "00"
+               OPEN OUTPUT LOG-FILE
+           END-IF.
+           IF WS-LOG-STATUS NOT = "00"
+               MOVE "Unable to open the audit log file."
+                   TO WS-ERROR-MESSAGE
+               PERFORM 9900-SET-ERROR-FLAG
+               EXIT PARAGRAPH
+           END-IF.
+           STRING WS-TIMESTAMP DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-REMOTE-ADDR DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  WS-REMOTE-HOST DELIMITED BY SPACE
+                  INTO LOG-RECORD
+           END-STRING.
+           WRITE LOG-RECORD.
+           IF WS-LOG-STATUS NOT = "00"
+               MOVE "Unable to write the audit log record."
+                   TO WS-ERROR-MESSAGE
+               PERFORM 9900-SET-ERROR-FLAG
+           END-IF.
+           CLOSE LOG-FILE.
+
+       9900-SET-ERROR-FLAG.
+           SET ERROR-OCCURRED TO TRUE.
+
+       7000-PICK-TRIVIA-FACT.
+           MOVE SPACES TO WS-TRIVIA-FACT.
+           ACCEPT WS-TIME-OF-DAY FROM TIME.
+           OPEN INPUT FACTS-FILE.
+           IF WS-FACTS-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE 0 TO WS-FACT-COUNT.
+           PERFORM UNTIL WS-FACTS-STATUS NOT = "00"
+               READ FACTS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-FACT-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE FACTS-FILE.
+           IF WS-FACT-COUNT = 0
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE FUNCTION MOD(WS-TIME-OF-DAY WS-FACT-COUNT) TO
+               WS-FACT-INDEX.
+           ADD 1 TO WS-FACT-INDEX.
+           OPEN INPUT FACTS-FILE.
+           IF WS-FACTS-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM VARYING WS-FACT-LOOP FROM 1 BY 1
+                   UNTIL WS-FACT-LOOP > WS-FACT-INDEX
+               READ FACTS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FACTS-RECORD TO WS-TRIVIA-FACT
+               END-READ
+           END-PERFORM.
+           CLOSE FACTS-FILE.
+
+       9000-RENDER-PAGE.
+           IF ERROR-OCCURRED
+               PERFORM 9050-RENDER-ERROR
+           ELSE
+               IF FORMAT-IS-JSON
+                   PERFORM 9100-RENDER-JSON
+               ELSE
+                   PERFORM 9200-RENDER-HTML
+               END-IF
+           END-IF.
+
+       9050-RENDER-ERROR.
+           DISPLAY "Status: 500 Internal Server Error".
+           DISPLAY "Content-Type: text/plain" newline.
+           DISPLAY "Internal Server Error".
+           DISPLAY FUNCTION TRIM(WS-ERROR-MESSAGE).
+
+       9100-RENDER-JSON.
+           DISPLAY "Content-Type: application/json" newline.
+           DISPLAY '{"title":"' FUNCTION TRIM(WS-GREETING-JSON)
+                   ' NOW!","visitors":'
+                   FUNCTION TRIM(WS-VISITOR-COUNT-DISP) '}'.
+
+       9200-RENDER-HTML.
+           DISPLAY "Content-Type: text/html" newline.
+           PERFORM 9210-BUILD-HTML-TABLE.
+           PERFORM 9220-WRITE-HTML-TABLE.
+
+       9210-BUILD-HTML-TABLE.
+           MOVE SPACES TO WS-HTML-TABLE.
+           STRING "<!DOCTYPE html> <head><title>" DELIMITED BY SIZE
+                  FUNCTION TRIM(CONFG-TITLE) DELIMITED BY SIZE
+                  "</title>" DELIMITED BY SIZE
+                  INTO WS-HTML-LINE(1)
+           END-STRING.
+           STRING "<style> body {background-color: " DELIMITED BY SIZE
+                  FUNCTION TRIM(CONFG-BG-COLOR) DELIMITED BY SIZE
+                  ";}" DELIMITED BY SIZE
+                  INTO WS-HTML-LINE(2)
+           END-STRING.
+           MOVE "div {margin-left: 10%;font-size: 700%; bottom: 50%;"
+               TO WS-HTML-LINE(3).
+           MOVE "position: absolute;}  .cobol { font-weight: bold; }"
+               TO WS-HTML-LINE(4).
+           MOVE ".now {font-style: italic;display: inline-block;"
+               TO WS-HTML-LINE(5).
+           MOVE "text-decoration:none;padding:4px 10px;"
+               TO WS-HTML-LINE(6).
+           MOVE "border-radius:3px;transform: skewX(-10deg);"
+               TO WS-HTML-LINE(7).
+           MOVE "-o-transform: skewX(-10deg);" TO WS-HTML-LINE(8).
+           MOVE "-moz-transform: skewX(-10deg);" TO WS-HTML-LINE(9).
+           MOVE "-webkit-transform: skewX(-10deg);" TO WS-HTML-LINE(10).
+           STRING "background-color:" DELIMITED BY SIZE
+                  FUNCTION TRIM(CONFG-HL-COLOR) DELIMITED BY SIZE
+                  ";}" DELIMITED BY SIZE
+                  INTO WS-HTML-LINE(11)
+           END-STRING.
+           STRING '</style></head><body><div><span class="cobol">'
+                  DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-GREETING-HTML) DELIMITED BY SIZE
+                  INTO WS-HTML-LINE(12)
+           END-STRING.
+           MOVE '</span> <span class="now">NOW!' TO WS-HTML-LINE(13).
+           MOVE '</span></div>' TO WS-HTML-LINE(14).
+           IF WS-TRIVIA-FACT NOT = SPACES
+               STRING '<p style="position:absolute;bottom:20%;'
+                      DELIMITED BY SIZE
+                      'left:10%;font-size:24%;font-style:italic;">'
+                      DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TRIVIA-FACT) DELIMITED BY SIZE
+                      '</p>' DELIMITED BY SIZE
+                      INTO WS-HTML-LINE(15)
+               END-STRING
+           END-IF.
+           STRING '<p style="position:absolute;bottom:10%;left:10%;'
+                  DELIMITED BY SIZE
+                  'font-size:24%;">You are visitor #' DELIMITED BY SIZE
+                  WS-VISITOR-COUNT-DISP DELIMITED BY SIZE
+                  '.</p>' DELIMITED BY SIZE
+                  INTO WS-HTML-LINE(16)
+           END-STRING.
+           MOVE '</body></html>' TO WS-HTML-LINE(17).
+
+       9220-WRITE-HTML-TABLE.
+           MOVE SPACES TO WS-HTML-OUTPUT.
+           MOVE 1 TO WS-HTML-OUT-PTR.
+           PERFORM VARYING WS-HTML-IDX FROM 1 BY 1
+                   UNTIL WS-HTML-IDX > WS-HTML-LINE-COUNT
+               IF WS-HTML-LINE(WS-HTML-IDX) NOT = SPACES
+                   STRING FUNCTION TRIM(WS-HTML-LINE(WS-HTML-IDX)
+                               TRAILING) DELIMITED BY SIZE
+                          newline DELIMITED BY SIZE
+                          INTO WS-HTML-OUTPUT
+                          WITH POINTER WS-HTML-OUT-PTR
+                   END-STRING
+               END-IF
+           END-PERFORM.
+           DISPLAY FUNCTION TRIM(WS-HTML-OUTPUT TRAILING).
